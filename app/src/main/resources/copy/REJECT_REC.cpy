@@ -0,0 +1,8 @@
+      * REJECT_REC.cpy
+      * INSERT/UPDATEに失敗した行、もしくは事前チェックではじかれた行を
+      * 書き出す不良データファイル(REJF)のレコード様式。
+        01  REJF-R.
+            02  REJF-ZIPCODE              PIC X(7).
+            02  REJF-ADDRESS              PIC N(50).
+            02  REJF-REASON               PIC X(40).
+            02  REJF-SQLMSG               PIC X(255).
