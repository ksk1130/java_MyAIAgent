@@ -0,0 +1,19 @@
+      * F1REC.cpy
+      * out.csv(perlで編集したKEN_ALL.CSV相当の郵便番号-住所ファイル)の
+      * 入力レコード様式。symfo_inst / call_symfo_inst_batch / symfo_extract
+      * で共通して使う。
+      * 都道府県コード/名称、市区町村名、町域名とそれぞれのカナ読みは
+      * 本家KEN_ALL.CSVの項目をそのまま引き継いでいる。
+        01  F1R.
+            02  F1PAD1                    PIC X(1).
+            02  F1ZIPCODE                 PIC X(7).
+            02  F1PAD2                    PIC X(3).
+            02  F1ADDRESS                 PIC N(50).
+            02  F1PAD3                    PIC X(3).
+            02  F1PREF-CODE               PIC X(2).
+            02  F1PREF-KANA               PIC N(10).
+            02  F1CITY-KANA               PIC N(20).
+            02  F1TOWN-KANA               PIC N(30).
+            02  F1PREF-NAME               PIC N(10).
+            02  F1CITY-NAME               PIC N(20).
+            02  F1TOWN-NAME               PIC N(30).
