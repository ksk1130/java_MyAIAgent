@@ -1,10 +1,20 @@
       * HOST VARIABLES DEFINITIONS FOR SQL
         EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       *SQL実行時の状態定数格納用
+      *SQL実行時の状態定数格納用
         01 SQLSTATE     PIC X(5).
         01 SQLMSG       PIC X(255).
-       *郵便番号
+      *郵便番号
         01 ZIPCODE      PIC X(7).
-       *住所
+      *接続先データベースの別名(SYMFO_DB_ALIASで差し替え可能。既定はSAMPLE)
+        01 WS-DB-ALIAS  PIC X(30).
+      *住所(後方互換のため残置。都道府県名+市区町村名+町域名の連結)
         01 ADDRESS_NAME PIC N(50).
+      *KEN_ALL.CSV由来の項目(都道府県/市区町村/町域それぞれの名称とカナ)
+        01 PREF_CODE    PIC X(2).
+        01 PREF_KANA    PIC N(10).
+        01 CITY_KANA    PIC N(20).
+        01 TOWN_KANA    PIC N(30).
+        01 PREF_NAME    PIC N(10).
+        01 CITY_NAME    PIC N(20).
+        01 TOWN_NAME    PIC N(30).
         EXEC SQL END DECLARE SECTION END-EXEC.
