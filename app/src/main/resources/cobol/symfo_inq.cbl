@@ -0,0 +1,77 @@
+      *>symfo_inq
+      * 郵便番号を指定してPOST_CDを検索する照会プログラム
+      * CONNECT/DISCONNECTの構成はsymfo_instに合わせている
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.   symfo_inq.
+        ENVIRONMENT    DIVISION.
+        CONFIGURATION  SECTION.
+      *画面からの入力受け付け宣言
+          SPECIAL-NAMES.
+            CONSOLE IS CONS.
+        INPUT-OUTPUT   SECTION.
+        FILE-CONTROL.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+      *ホスト変数はsymfo_instと共通のものを使う
+            COPY HOST_VARS.
+      *画面から受け付ける郵便番号
+        01  WS-INPUT-ZIPCODE   PIC X(07).
+      *環境変数からの読み取り作業領域
+        01  WORK                PIC X(100).
+      *プログラムの終了コード。正常は0、異常時は0以外をセットする
+        01  WS-PROGRAM-RC      PIC 9(4)  BINARY  VALUE ZERO.
+      *
+        PROCEDURE DIVISION.
+        MAIN SECTION.
+      *画面から郵便番号を受け付ける
+            DISPLAY  "symfo_inq: zip code?"  UPON  CONS.
+            ACCEPT   WS-INPUT-ZIPCODE        FROM  CONS.
+            MOVE     WS-INPUT-ZIPCODE        TO    ZIPCODE.
+
+      *接続先データベースの別名(未設定の場合はSAMPLEのまま。UAT/DRへ
+      *向ける場合はSYMFO_DB_ALIASで差し替える)
+            MOVE  "SAMPLE"  TO  WS-DB-ALIAS.
+            DISPLAY  "SYMFO_DB_ALIAS"  UPON  ENVIRONMENT-NAME.
+            ACCEPT    WORK             FROM  ENVIRONMENT-VALUE.
+            IF  WORK  NOT  =  SPACES
+                MOVE  WORK  TO  WS-DB-ALIAS
+            END-IF.
+
+      *使用するテーブルとスキーマの関連付けを行う(SC_SAMPLEはプリコンパイル
+      *時に解決される名前のため実行時パラメータでは差し替えられない。
+      *UAT/DR環境も同名のSC_SAMPLEスキーマを公開している前提とし、
+      *差し替えは接続先データベースの別名(WS-DB-ALIAS)のみで行う)
+            EXEC SQL DECLARE
+                POST_CD TABLE ON SC_SAMPLE
+            END-EXEC.
+
+      *    接続先データベースへ接続
+            EXEC SQL CONNECT TO :WS-DB-ALIAS END-EXEC.
+
+      *郵便番号をキーに住所を検索する
+            EXEC SQL
+                SELECT 住所 INTO :ADDRESS_NAME
+                    FROM POST_CD WHERE 郵便番号 = :ZIPCODE
+            END-EXEC.
+
+      *SQLSTATEを判定し、該当なし・エラーを区別して表示する
+            IF SQLSTATE = "00000"
+                DISPLAY  "symfo_inq: " ZIPCODE " -> " ADDRESS_NAME
+                    UPON  CONS
+            ELSE IF SQLSTATE = "02000"
+                DISPLAY  "symfo_inq: zip code not found: " ZIPCODE
+                    UPON  CONS
+                MOVE  4  TO  WS-PROGRAM-RC
+            ELSE
+                DISPLAY  "symfo_inq: SQL error " SQLSTATE " " SQLMSG
+                    UPON  CONS
+                MOVE  16  TO  WS-PROGRAM-RC
+            END-IF.
+
+      *接続先データベースとの接続を切る
+            EXEC SQL DISCONNECT :WS-DB-ALIAS END-EXEC.
+
+            MOVE  WS-PROGRAM-RC  TO  PROGRAM-STATUS.
+            EXIT PROGRAM.
+
+        END PROGRAM symfo_inq.
