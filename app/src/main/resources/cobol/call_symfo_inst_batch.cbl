@@ -0,0 +1,376 @@
+      *>call_symfo_inst_batch
+      * call_symfo_instの単発ACCEPT版に代わる、修正ファイル一括投入版
+      * symfo_instと同じF1R様式の補正ファイルを1行ずつ読み込み、
+      * 郵便番号ごとにPOST_CDへ反映する
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.   call_symfo_inst_batch.
+        ENVIRONMENT    DIVISION.
+        CONFIGURATION  SECTION.
+      *画面からの入力受け付け宣言
+          SPECIAL-NAMES.
+            CONSOLE IS CONS.
+        INPUT-OUTPUT   SECTION.
+        FILE-CONTROL.
+      *読み込む補正ファイルの指定(既定はcorrection.csv)
+            SELECT  F1  ASSIGN  TO  WS-INPUT-FILE  STATUS  FST.
+      *INSERT/UPDATEに失敗した行を書き出す不良データファイル
+            SELECT  REJF  ASSIGN  TO  "correction_reject.csv"
+                STATUS  REJF-FST.
+        DATA DIVISION.
+        FILE SECTION.
+      *ファイルのレコード定義(symfo_instと共通のF1R様式)
+        FD  F1.
+            COPY F1REC.
+      *不良データファイルのレコード定義
+        FD  REJF.
+            COPY REJECT_REC.
+        WORKING-STORAGE SECTION.
+      *ホスト変数はsymfo_instと共通のものを使う
+            COPY HOST_VARS.
+      *UPSERT時の上書き前住所退避用(POST_CD_HISTORY)。HOST_VARSには
+      *無いため、ここで追加のDECLARE SECTIONとして宣言する
+        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+        01  WS-OLD-ADDRESS     PIC N(50).
+        01  WS-RUN-DATE        PIC 9(8).
+        EXEC SQL END DECLARE SECTION END-EXEC.
+      *ファイルのステータス変数
+        01  FST                    PIC X(02).
+        01  REJF-FST               PIC X(02).
+      *読み込むファイル名(既定はcorrection.csv。SYMFO_INPUT_FILEで差し替え可能)
+        01  WS-INPUT-FILE          PIC X(100)  VALUE "correction.csv".
+      *読み込んだ行数を数え、コミット間隔の判定に使うカウンタ
+        01  COUNT1             PIC 9(7)  BINARY  VALUE ZERO.
+        01  WORK               PIC X(100).
+      *コミット間隔(何行INSERTするごとにCOMMITするか)
+        01  COMMIT-INTERVAL    PIC 9(7)  BINARY  VALUE 1000.
+        01  WS-COMMIT-INTERVAL PIC X(7).
+      *ACCEPT ... FROM ENVIRONMENT-VALUEは右側を空白で埋めるため、
+      *WS-COMMIT-INTERVAL(英数項目)のままIS NUMERICを判定すると末尾の
+      *空白のせいで常に不成立になる。数値項目へ一旦MOVEしてから判定
+      *すれば右詰め0補完され、正しく数値かどうか判定できる
+        01  WS-COMMIT-INTERVAL-N PIC 9(7)  BINARY.
+        01  WS-COMMIT-QUOTIENT PIC 9(7)  BINARY.
+        01  WS-COMMIT-REMAINDER PIC 9(7) BINARY.
+      *プログラムの終了コード。正常は0、異常時は0以外をセットする
+        01  WS-PROGRAM-RC      PIC 9(4)  BINARY  VALUE ZERO.
+      *VALIDATE-ROWの判定結果(Y=正常、N=不良)
+        01  WS-VALID-ROW       PIC X(01).
+          88  VALID-ROW             VALUE "Y".
+          88  INVALID-ROW           VALUE "N".
+      *住所・地名・カナ各項目の文字化けチェック用(1文字2バイトの国別
+      *文字として走査する)
+        01  WS-ADDR-CHECK-N    PIC N(50).
+        01  WS-ADDR-CHECK-X  REDEFINES  WS-ADDR-CHECK-N.
+          02  WS-ADDR-CHAR         PIC X(02)  OCCURS 50 TIMES.
+        01  WS-ADDR-IDX        PIC 9(03)  BINARY.
+      *VALIDATE-ADDRESS-ENCODINGの判定結果(Y=正常、N=不正な文字を検出)
+        01  WS-ADDR-VALID      PIC X(01).
+          88  ADDR-VALID            VALUE "Y".
+          88  ADDR-INVALID          VALUE "N".
+      *ARCHIVE-ADDRESS-HISTORYの判定結果(Y=正常、N=POST_CD_HISTORYへの
+      *退避に失敗。失敗時はPOST_CDの上書きをせず不良データへ回す)
+        01  WS-ARCHIVE-OK      PIC X(01).
+          88  ARCHIVE-OK            VALUE "Y".
+          88  ARCHIVE-FAILED        VALUE "N".
+      *登録モード(N=INSERTのみ、Y=UPDATEを試し、無ければINSERT)
+        01  WS-LOAD-MODE       PIC X(10).
+        01  WS-MERGE-MODE      PIC X(01)  VALUE "Y".
+          88  MERGE-MODE            VALUE "Y".
+          88  INSERT-ONLY-MODE      VALUE "N".
+      *実行結果の集計(読み込み件数、不良件数。INSERT成功件数はCOUNT1を流用)
+        01  WS-ROWS-READ       PIC 9(7)  BINARY  VALUE ZERO.
+        01  WS-ROWS-REJECTED   PIC 9(7)  BINARY  VALUE ZERO.
+      *
+        PROCEDURE DIVISION.
+        MAIN SECTION.
+      *パラメータの取得(未設定、もしくは数値以外の場合は既定値のまま)
+            DISPLAY  "SYMFO_COMMIT_INTERVAL"  UPON  ENVIRONMENT-NAME.
+            ACCEPT    WS-COMMIT-INTERVAL      FROM  ENVIRONMENT-VALUE.
+            MOVE  WS-COMMIT-INTERVAL  TO  WS-COMMIT-INTERVAL-N.
+            IF  WS-COMMIT-INTERVAL-N  NOT  =  ZERO
+                MOVE  WS-COMMIT-INTERVAL-N  TO  COMMIT-INTERVAL
+            END-IF.
+
+      *補正ファイル名(未設定の場合はcorrection.csvのまま)
+            DISPLAY  "SYMFO_INPUT_FILE"  UPON  ENVIRONMENT-NAME.
+            ACCEPT    WORK              FROM  ENVIRONMENT-VALUE.
+            IF  WORK  NOT  =  SPACES
+                MOVE  WORK  TO  WS-INPUT-FILE
+            END-IF.
+
+      *登録モード(補正ファイルは既存行の更新が主目的なので既定はUPSERT)
+            DISPLAY  "SYMFO_LOAD_MODE"  UPON  ENVIRONMENT-NAME.
+            ACCEPT    WS-LOAD-MODE     FROM  ENVIRONMENT-VALUE.
+            IF  WS-LOAD-MODE  =  "INSERT"
+                SET  INSERT-ONLY-MODE  TO  TRUE
+            ELSE
+                SET  MERGE-MODE        TO  TRUE
+            END-IF.
+
+      *実行日を取得しておく(POST_CD_HISTORYへの退避記録用)
+            ACCEPT  WS-RUN-DATE  FROM  DATE  YYYYMMDD.
+
+      *接続先データベースの別名(未設定の場合はSAMPLEのまま。UAT/DRへ
+      *向ける場合はSYMFO_DB_ALIASで差し替える)
+            MOVE  "SAMPLE"  TO  WS-DB-ALIAS.
+            DISPLAY  "SYMFO_DB_ALIAS"  UPON  ENVIRONMENT-NAME.
+            ACCEPT    WORK             FROM  ENVIRONMENT-VALUE.
+            IF  WORK  NOT  =  SPACES
+                MOVE  WORK  TO  WS-DB-ALIAS
+            END-IF.
+
+      *使用するテーブルとスキーマの関連付けを行う(SC_SAMPLEはプリコンパイル
+      *時に解決される名前のため実行時パラメータでは差し替えられない。
+      *UAT/DR環境も同名のSC_SAMPLEスキーマを公開している前提とし、
+      *差し替えは接続先データベースの別名(WS-DB-ALIAS)のみで行う)
+            EXEC SQL DECLARE
+                POST_CD TABLE ON SC_SAMPLE
+            END-EXEC.
+
+      *    接続先データベースへ接続
+            EXEC SQL CONNECT TO :WS-DB-ALIAS END-EXEC.
+
+      *不良データファイルをオープンする
+            OPEN  OUTPUT  REJF.
+
+      *補正ファイルをオープンし、データを取得する
+            OPEN  INPUT  F1
+            PERFORM  UNTIL  FST  NOT  =  "00"
+                READ  F1
+                    END
+                        CONTINUE
+                    NOT END
+                        ADD  1  TO  WS-ROWS-READ
+      *INSERT用の変数に待避
+                        MOVE F1ZIPCODE   TO ZIPCODE
+                        MOVE F1ADDRESS   TO ADDRESS_NAME
+                        MOVE F1PREF-CODE TO PREF_CODE
+                        MOVE F1PREF-KANA TO PREF_KANA
+                        MOVE F1CITY-KANA TO CITY_KANA
+                        MOVE F1TOWN-KANA TO TOWN_KANA
+                        MOVE F1PREF-NAME TO PREF_NAME
+                        MOVE F1CITY-NAME TO CITY_NAME
+                        MOVE F1TOWN-NAME TO TOWN_NAME
+      *郵便番号、住所の形式チェック
+                        PERFORM VALIDATE-ROW
+                        IF  VALID-ROW
+      *登録処理実行
+                            PERFORM INSERT-DATA
+                        ELSE
+                            MOVE ZIPCODE      TO REJF-ZIPCODE
+                            MOVE ADDRESS_NAME TO REJF-ADDRESS
+                            MOVE SPACES       TO REJF-SQLMSG
+                            WRITE REJF-R
+                            ADD  1  TO  WS-ROWS-REJECTED
+                        END-IF
+                END-READ
+            END-PERFORM.
+      *FST="10"は正常な終端、それ以外はF1の読み取り異常として扱う
+            IF  FST  NOT  =  "10"
+                DISPLAY  "call_symfo_inst_batch: F1 read error FST="
+                         FST
+                    UPON  CONS
+                MOVE  16  TO  WS-PROGRAM-RC
+            END-IF.
+            CLOSE  F1.
+
+      *COMMITを実行し、データを確定させる
+            EXEC SQL COMMIT WORK END-EXEC.
+
+      *読み込み、登録、不良件数の集計結果を表示する
+            DISPLAY  "call_symfo_inst_batch: read="  WS-ROWS-READ
+                     " applied="                     COUNT1
+                     " rejected="                     WS-ROWS-REJECTED
+                UPON  CONS.
+      *接続先データベースとの接続を切る
+            EXEC SQL DISCONNECT :WS-DB-ALIAS END-EXEC.
+
+            CLOSE  REJF.
+
+            MOVE  WS-PROGRAM-RC  TO  PROGRAM-STATUS.
+            EXIT PROGRAM.
+
+        VALIDATE-ROW SECTION.
+      *郵便番号は7桁の数字、住所は空白でないことを確認する
+            MOVE  "Y"  TO  WS-VALID-ROW.
+            IF  F1ZIPCODE  NOT  NUMERIC
+                MOVE  "N"                TO  WS-VALID-ROW
+                MOVE  "invalid zipcode"  TO  REJF-REASON
+            END-IF.
+            IF  F1ADDRESS  =  SPACES
+                MOVE  "N"              TO  WS-VALID-ROW
+                MOVE  "blank address"  TO  REJF-REASON
+            END-IF.
+      *住所、市区町村名等の文字化け(不正な国別文字)チェック。F1ADDRESS
+      *だけでなく、実際に画面で使われるF1PREF-NAME/F1CITY-NAME/
+      *F1TOWN-NAME及びそれぞれのカナも同じKEN_ALL由来のフィードから
+      *来るため、いずれかで検出した時点でPOST_CDへ反映せず不良データ
+      *ファイルへ回す
+            MOVE  F1ADDRESS    TO  WS-ADDR-CHECK-N.
+            PERFORM VALIDATE-ADDRESS-ENCODING.
+            IF  ADDR-VALID
+                MOVE  F1PREF-KANA  TO  WS-ADDR-CHECK-N
+                PERFORM VALIDATE-ADDRESS-ENCODING
+            END-IF.
+            IF  ADDR-VALID
+                MOVE  F1CITY-KANA  TO  WS-ADDR-CHECK-N
+                PERFORM VALIDATE-ADDRESS-ENCODING
+            END-IF.
+            IF  ADDR-VALID
+                MOVE  F1TOWN-KANA  TO  WS-ADDR-CHECK-N
+                PERFORM VALIDATE-ADDRESS-ENCODING
+            END-IF.
+            IF  ADDR-VALID
+                MOVE  F1PREF-NAME  TO  WS-ADDR-CHECK-N
+                PERFORM VALIDATE-ADDRESS-ENCODING
+            END-IF.
+            IF  ADDR-VALID
+                MOVE  F1CITY-NAME  TO  WS-ADDR-CHECK-N
+                PERFORM VALIDATE-ADDRESS-ENCODING
+            END-IF.
+            IF  ADDR-VALID
+                MOVE  F1TOWN-NAME  TO  WS-ADDR-CHECK-N
+                PERFORM VALIDATE-ADDRESS-ENCODING
+            END-IF.
+            IF  ADDR-INVALID
+                MOVE  "N"                       TO  WS-VALID-ROW
+                MOVE  "invalid address encoding" TO  REJF-REASON
+            END-IF.
+        VALIDATE-ROW-END.
+            EXIT.
+
+        VALIDATE-ADDRESS-ENCODING SECTION.
+      *呼び出し元がWS-ADDR-CHECK-Nへ移送しておいた項目を2バイト単位の
+      *国別文字配列として走査し、文字化けの際に現れやすいUnicode置換
+      *文字(U+FFFD)やヌル文字が含まれていないかを確認する
+            MOVE  "Y"          TO  WS-ADDR-VALID.
+            PERFORM  VARYING  WS-ADDR-IDX  FROM  1  BY  1
+                    UNTIL  WS-ADDR-IDX  >  50
+                IF  WS-ADDR-CHAR(WS-ADDR-IDX)  =  X"FFFD"
+                    OR  WS-ADDR-CHAR(WS-ADDR-IDX)  =  X"0000"
+                    MOVE  "N"  TO  WS-ADDR-VALID
+                    MOVE  51   TO  WS-ADDR-IDX
+                END-IF
+            END-PERFORM.
+        VALIDATE-ADDRESS-ENCODING-END.
+            EXIT.
+
+        INSERT-DATA SECTION.
+      *登録モードに応じてUPDATE優先(UPSERT)かINSERTのみかを振り分ける
+            IF  MERGE-MODE
+                PERFORM UPDATE-EXISTING-ROW
+            ELSE
+                PERFORM INSERT-NEW-ROW
+            END-IF.
+        INSERT-DATA-END.
+            EXIT.
+
+        UPDATE-EXISTING-ROW SECTION.
+      *既存の郵便番号であればUPDATE、無ければINSERTにまわす
+      *上書きする前に、住所が変わる場合は旧住所をPOST_CD_HISTORYへ退避
+      *しておく。退避に失敗した場合は履歴を失ったままPOST_CDを上書き
+      *しないよう、UPDATEは行わず不良データへ回す
+            PERFORM ARCHIVE-ADDRESS-HISTORY.
+            IF  ARCHIVE-FAILED
+                MOVE "history archive failed"  TO REJF-REASON
+                PERFORM WRITE-INSERT-REJECT
+            ELSE
+      *:ZIPCODE,ADDRESS_NAMEはSQL文を実行する際、変数に置き換えられる
+                EXEC SQL
+                  UPDATE POST_CD SET
+                      住所 = :ADDRESS_NAME,
+                      都道府県コード = :PREF_CODE,
+                      都道府県名 = :PREF_NAME,
+                      都道府県名カナ = :PREF_KANA,
+                      市区町村名 = :CITY_NAME,
+                      市区町村名カナ = :CITY_KANA,
+                      町域名 = :TOWN_NAME,
+                      町域名カナ = :TOWN_KANA
+                      WHERE 郵便番号 = :ZIPCODE
+                END-EXEC
+                IF SQLSTATE = "00000"
+                    PERFORM COMMIT-ON-INTERVAL
+                ELSE IF SQLSTATE = "02000"
+      *該当行なし(no data)はUPDATE対象が存在しないとみなしINSERTへ
+                    PERFORM INSERT-NEW-ROW
+                ELSE
+                    MOVE "UPDATE failed"  TO REJF-REASON
+                    PERFORM WRITE-INSERT-REJECT
+                END-IF
+            END-IF.
+        UPDATE-EXISTING-ROW-END.
+            EXIT.
+
+        ARCHIVE-ADDRESS-HISTORY SECTION.
+      *現在POST_CDにある住所を読み出し、これから書き込む住所と異なる
+      *場合だけPOST_CD_HISTORYへ(郵便番号,旧住所,変更日)を退避する。
+      *該当行が無い(02000)場合はUPDATE側でINSERT-NEW-ROWへ回るため
+      *ここでは何もしない。退避用のINSERTが失敗した場合は
+      *WS-ARCHIVE-OKをNにし、呼び出し元でPOST_CDの上書きを止める
+            MOVE  "Y"  TO  WS-ARCHIVE-OK.
+            EXEC SQL
+                SELECT 住所 INTO :WS-OLD-ADDRESS
+                    FROM POST_CD WHERE 郵便番号 = :ZIPCODE
+            END-EXEC.
+            IF  SQLSTATE  =  "00000"
+                AND  WS-OLD-ADDRESS  NOT  =  ADDRESS_NAME
+                EXEC SQL
+                  INSERT INTO POST_CD_HISTORY
+                      (郵便番号,旧住所,変更日)
+                      VALUES (:ZIPCODE,:WS-OLD-ADDRESS,:WS-RUN-DATE)
+                END-EXEC
+                IF  SQLSTATE  NOT  =  "00000"
+                    MOVE  "N"  TO  WS-ARCHIVE-OK
+                END-IF
+            END-IF.
+        ARCHIVE-ADDRESS-HISTORY-END.
+            EXIT.
+
+        INSERT-NEW-ROW SECTION.
+      *INSERT文を実行する
+      *:ZIPCODE,ADDRESS_NAMEはSQL文を実行する際、変数に置き換えられる
+            EXEC SQL
+              INSERT INTO POST_CD
+                  (郵便番号,住所,
+                   都道府県コード,都道府県名,
+                   都道府県名カナ,市区町村名,
+                   市区町村名カナ,町域名,町域名カナ)
+                  VALUES (:ZIPCODE,:ADDRESS_NAME,
+                   :PREF_CODE,:PREF_NAME,
+                   :PREF_KANA,:CITY_NAME,
+                   :CITY_KANA,:TOWN_NAME,:TOWN_KANA)
+            END-EXEC.
+      *SQLSTATEを判定し、成功以外は不良データファイルへ書き出して次行へ続行する
+            IF SQLSTATE NOT = "00000"
+                MOVE "INSERT failed"  TO REJF-REASON
+                PERFORM WRITE-INSERT-REJECT
+            ELSE
+                PERFORM COMMIT-ON-INTERVAL
+            END-IF.
+        INSERT-NEW-ROW-END.
+            EXIT.
+
+        COMMIT-ON-INTERVAL SECTION.
+      *COMMIT-INTERVAL件ごとにCOMMITし、1トランザクションを短く保つ
+            ADD  1  TO  COUNT1.
+            DIVIDE  COUNT1  BY  COMMIT-INTERVAL
+                GIVING     WS-COMMIT-QUOTIENT
+                REMAINDER  WS-COMMIT-REMAINDER.
+            IF  WS-COMMIT-REMAINDER  =  ZERO
+                EXEC SQL COMMIT WORK END-EXEC
+            END-IF.
+        COMMIT-ON-INTERVAL-END.
+            EXIT.
+
+        WRITE-INSERT-REJECT SECTION.
+      *INSERT/UPDATE失敗時の不良データファイル出力共通処理
+      *REJF-REASONは呼び出し元で設定済みの前提
+            MOVE ZIPCODE      TO REJF-ZIPCODE
+            MOVE ADDRESS_NAME TO REJF-ADDRESS
+            MOVE SQLMSG       TO REJF-SQLMSG
+            WRITE REJF-R
+            ADD  1  TO  WS-ROWS-REJECTED.
+        WRITE-INSERT-REJECT-END.
+            EXIT.
+
+        END PROGRAM call_symfo_inst_batch.
