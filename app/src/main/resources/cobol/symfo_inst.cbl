@@ -1,86 +1,973 @@
-       *>symfo_inst
-       * https://symfoware.blog.fc2.com/blog-entry-31.html
+      *>symfo_inst
+      * https://symfoware.blog.fc2.com/blog-entry-31.html
         IDENTIFICATION DIVISION.
         PROGRAM-ID.   symfo_inst.
         ENVIRONMENT    DIVISION.
         CONFIGURATION  SECTION.
-       *画面からの入力受け付け宣言
+      *画面からの入力受け付け宣言
           SPECIAL-NAMES.
             CONSOLE IS CONS.
         INPUT-OUTPUT   SECTION.
         FILE-CONTROL.
-       *読み込むフィルの指定
-       *perlで編集した郵便番号-住所ファイルを読み込む
-            SELECT  F1  ASSIGN  TO  "out.csv"  STATUS  FST.
+      *読み込むフィルの指定(WS-INPUT-FILEは環境変数SYMFO_INPUT_FILEで差し替え可能)
+      *perlで編集した郵便番号-住所ファイルを読み込む
+            SELECT  F1  ASSIGN  TO  WS-INPUT-FILE  STATUS  FST.
+      *INSERT/UPDATEに失敗した行を書き出す不良データファイル(既定は
+      *reject.csv。SYMFO_REJECT_FILEで差し替え可能。分割並行実行時は
+      *ジョブステップごとに別名を指定し、衝突を避ける)
+            SELECT  REJF  ASSIGN  TO  WS-REJECT-FILE  STATUS  REJF-FST.
+      *中断時の再開位置を覚えておくチェックポイントファイル
+            SELECT  CKPT  ASSIGN  TO  WS-CHECKPOINT-FILE
+                STATUS  CKPT-FST.
+      *重複郵便番号チェック用のソート作業ファイルと、ソート結果ファイル
+      *(既定はsortwk01/zipsort.tmp。SYMFO_SORT_WORK_FILE/
+      *SYMFO_SORT_OUTPUT_FILEで差し替え可能。分割並行実行時はジョブ
+      *ステップごとに別名を指定し、衝突を避ける)
+            SELECT  SRTWK  ASSIGN  TO  WS-SORT-WORK-FILE.
+            SELECT  SRTO   ASSIGN  TO  WS-SORT-OUTPUT-FILE
+                STATUS  SRTO-FST.
+      *重複郵便番号(住所不一致)を書き出す重複データファイル(既定は
+      *duplicate.csv。SYMFO_DUP_REJECT_FILEで差し替え可能)
+            SELECT  DUPREJF  ASSIGN  TO  WS-DUP-REJECT-FILE
+                STATUS  DUPREJF-FST.
         DATA DIVISION.
         FILE SECTION.
-       *ファイルのレコード定義
+      *ファイルのレコード定義
         FD  F1.
-          01 F1R.
-            02  F1PAD1                    PIC X(1).
-            02  F1ZIPCODE                 PIC X(7).
-            02  F1PAD2                    PIC X(3).
-            02  F1ADDRESS                 PIC N(50).
-            02  F1PAD3                    PIC X(3).
+            COPY F1REC.
+      *不良データファイルのレコード定義
+        FD  REJF.
+            COPY REJECT_REC.
+      *チェックポイントファイルのレコード定義(直近のCOMMIT時点の集計値)
+        FD  CKPT.
+        01  CKPT-R.
+            02  CKPT-ROWS-READ       PIC 9(7).
+            02  CKPT-ROWS-APPLIED    PIC 9(7).
+            02  CKPT-ROWS-REJECTED   PIC 9(7).
+      *分割並行ロード時、担当桁に関係なく読んだ物理行数(再開時の読み
+      *飛ばし位置はこちらで合わせる。CKPT-ROWS-READは担当分の件数で
+      *あり、分割ロードでは物理位置と一致しないため)
+            02  CKPT-PHYSICAL-ROWS-READ  PIC 9(7).
+      *ステージング投入済みの最小/最大郵便番号(RECONCILE-AND-SWAP-
+      *STAGEの抜取り検査で使う範囲を、再開をまたいでも最初の投入分
+      *から引き継げるよう保持しておく)
+            02  CKPT-FIRST-ZIPCODE   PIC X(7).
+            02  CKPT-LAST-ZIPCODE    PIC X(7).
+      *郵便番号順に並べ替えるためのソート作業用レコード(F1Rと同一様式)
+        SD  SRTWK.
+            COPY F1REC
+                REPLACING ==F1R==         BY ==SRT-R==
+                          ==F1PAD1==      BY ==SRT-PAD1==
+                          ==F1ZIPCODE==   BY ==SRT-ZIPCODE==
+                          ==F1PAD2==      BY ==SRT-PAD2==
+                          ==F1ADDRESS==   BY ==SRT-ADDRESS==
+                          ==F1PAD3==      BY ==SRT-PAD3==
+                          ==F1PREF-CODE== BY ==SRT-PREF-CODE==
+                          ==F1PREF-KANA== BY ==SRT-PREF-KANA==
+                          ==F1CITY-KANA== BY ==SRT-CITY-KANA==
+                          ==F1TOWN-KANA== BY ==SRT-TOWN-KANA==
+                          ==F1PREF-NAME== BY ==SRT-PREF-NAME==
+                          ==F1CITY-NAME== BY ==SRT-CITY-NAME==
+                          ==F1TOWN-NAME== BY ==SRT-TOWN-NAME==.
+      *ソート結果を並べ替え順に読み直すための一時ファイル(F1Rと同一様式)
+        FD  SRTO.
+            COPY F1REC
+                REPLACING ==F1R==         BY ==SRTO-R==
+                          ==F1PAD1==      BY ==SRTO-PAD1==
+                          ==F1ZIPCODE==   BY ==SRTO-ZIPCODE==
+                          ==F1PAD2==      BY ==SRTO-PAD2==
+                          ==F1ADDRESS==   BY ==SRTO-ADDRESS==
+                          ==F1PAD3==      BY ==SRTO-PAD3==
+                          ==F1PREF-CODE== BY ==SRTO-PREF-CODE==
+                          ==F1PREF-KANA== BY ==SRTO-PREF-KANA==
+                          ==F1CITY-KANA== BY ==SRTO-CITY-KANA==
+                          ==F1TOWN-KANA== BY ==SRTO-TOWN-KANA==
+                          ==F1PREF-NAME== BY ==SRTO-PREF-NAME==
+                          ==F1CITY-NAME== BY ==SRTO-CITY-NAME==
+                          ==F1TOWN-NAME== BY ==SRTO-TOWN-NAME==.
+      *重複データファイルのレコード定義(同一郵便番号で住所が違う2件を記録)
+        FD  DUPREJF.
+        01  DUP-R.
+            02  DUP-ZIPCODE      PIC X(7).
+            02  DUP-ADDRESS-1    PIC N(50).
+            02  DUP-ADDRESS-2    PIC N(50).
         WORKING-STORAGE SECTION.
-       *ファイルのステータス変数
+      *ファイルのステータス変数
          01  FST                    PIC X(02).
-       *プレコンパイラに渡す設定開始宣言
+         01  REJF-FST               PIC X(02).
+         01  CKPT-FST               PIC X(02).
+         01  SRTO-FST               PIC X(02).
+         01  DUPREJF-FST            PIC X(02).
+      *重複郵便番号チェックの作業変数(ソート結果を1行前と比較する)
+         01  WS-PREV-ZIPCODE        PIC X(7)   VALUE SPACES.
+         01  WS-PREV-ADDRESS        PIC N(50).
+         01  WS-DUP-COUNT           PIC 9(7)  BINARY  VALUE ZERO.
+      *読み込むファイル名(既定はout.csv。SYMFO_INPUT_FILEで差し替え可能)
+         01  WS-INPUT-FILE          PIC X(100)  VALUE "out.csv".
+      *チェックポイントファイル名(既定はsymfo_inst.ckpt。
+      *SYMFO_CHECKPOINT_FILEで差し替え可能)
+         01  WS-CHECKPOINT-FILE     PIC X(100)
+                                     VALUE "symfo_inst.ckpt".
+      *不良データファイル名(既定はreject.csv。SYMFO_REJECT_FILEで
+      *差し替え可能)
+         01  WS-REJECT-FILE         PIC X(100)  VALUE "reject.csv".
+      *ソート作業ファイル/ソート結果ファイル名(既定はsortwk01/
+      *zipsort.tmp。SYMFO_SORT_WORK_FILE/SYMFO_SORT_OUTPUT_FILEで
+      *差し替え可能)
+         01  WS-SORT-WORK-FILE      PIC X(100)  VALUE "sortwk01".
+         01  WS-SORT-OUTPUT-FILE    PIC X(100)  VALUE "zipsort.tmp".
+      *重複データファイル名(既定はduplicate.csv。SYMFO_DUP_REJECT_FILE
+      *で差し替え可能)
+         01  WS-DUP-REJECT-FILE     PIC X(100)  VALUE "duplicate.csv".
+      *分割並行ロード時の対象郵便番号先頭桁(未設定なら全件処理する)
+         01  WS-PARTITION-DIGIT     PIC X(01)  VALUE SPACES.
+      *再開時に読み捨てる行数(前回中断時点までの読込件数)
+         01  WS-RESUME-ROWS         PIC 9(7)  BINARY  VALUE ZERO.
+         01  WS-SKIP-COUNT          PIC 9(7)  BINARY  VALUE ZERO.
+      *中断再開モードかどうか(Y=チェックポイントから再開中)
+         01  WS-RESUMED             PIC X(01)  VALUE "N".
+           88  RESUMED-RUN               VALUE "Y".
+           88  FRESH-RUN                 VALUE "N".
+      *SKIP-TO-CHECKPOINTが再開位置まで読み切る前にF1がEOFになったか
+      *どうか(Y=入力ファイルがチェックポイントより短い=前回実行後に
+      *差し替えられた等。本来の読み込みを一行も行わずに正常終了したと
+      *誤認しないよう、この場合はCLEAR-CHECKPOINTを抑止する)
+         01  WS-RESUME-INCOMPLETE   PIC X(01)  VALUE "N".
+           88  RESUME-INCOMPLETE         VALUE "Y".
+           88  RESUME-COMPLETE           VALUE "N".
+      *プレコンパイラに渡す設定開始宣言
         EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       *SQL実行時の状態定数格納用
+      *SQL実行時の状態定数格納用
         01 SQLSTATE     PIC X(5).
         01 SQLMSG       PIC X(255).
-       *郵便番号
+      *接続先データベースの別名(SYMFO_DB_ALIASで差し替え可能。既定はSAMPLE)
+        01 WS-DB-ALIAS  PIC X(30).
+      *郵便番号
         01 ZIPCODE      PIC X(7).
-       *住所
+      *住所(都道府県名+市区町村名+町域名の連結。後方互換のため残置)
         01 ADDRESS_NAME PIC N(50).
+      *KEN_ALL.CSV由来の項目(都道府県/市区町村/町域それぞれの名称とカナ)
+        01 PREF_CODE    PIC X(2).
+        01 PREF_KANA    PIC N(10).
+        01 CITY_KANA    PIC N(20).
+        01 TOWN_KANA    PIC N(30).
+        01 PREF_NAME    PIC N(10).
+        01 CITY_NAME    PIC N(20).
+        01 TOWN_NAME    PIC N(30).
+      *POST_CD_LOAD_LOGへ書き出す実行履歴の各項目
+        01 LOG-RUN-DATE     PIC 9(8).
+        01 LOG-RUN-TIME     PIC 9(8).
+        01 LOG-SOURCE-FILE  PIC X(100).
+        01 LOG-ROWS-READ    PIC 9(7).
+        01 LOG-ROWS-APPLIED PIC 9(7).
+        01 LOG-ROWS-REJECTED PIC 9(7).
+        01 LOG-SQLSTATE     PIC X(5).
+      *POST_CD_STAGE突き合わせ用(件数照合、先頭/末尾郵便番号の抜き取り確認)
+        01 WS-EXPECTED-COUNT PIC 9(7).
+        01 WS-STAGE-COUNT    PIC 9(7).
+        01 WS-SPOT-COUNT     PIC 9(7).
+        01 WS-FIRST-ZIPCODE  PIC X(7).
+        01 WS-LAST-ZIPCODE   PIC X(7).
+      *UPSERT時の上書き前住所退避用(POST_CD_HISTORY)
+        01 WS-OLD-ADDRESS    PIC N(50).
         EXEC SQL END DECLARE SECTION END-EXEC.
-       *プレコンパイラに渡す変数はここまで。
-       *
-        01  COUNT1       PIC 9(1)  BINARY.
-        01  WORK         PIC X(12).
-       *
+      *プレコンパイラに渡す変数はここまで。
+      *
+      *読み込んだ行数を数え、コミット間隔の判定に使うカウンタ
+        01  COUNT1             PIC 9(7)  BINARY  VALUE ZERO.
+        01  WORK               PIC X(100).
+      *コミット間隔(何行INSERTするごとにCOMMITするか)
+        01  COMMIT-INTERVAL    PIC 9(7)  BINARY  VALUE 1000.
+        01  WS-COMMIT-INTERVAL PIC X(7).
+      *ACCEPT ... FROM ENVIRONMENT-VALUEは右側を空白で埋めるため、
+      *WS-COMMIT-INTERVAL(英数項目)のままIS NUMERICを判定すると末尾の
+      *空白のせいで常に不成立になる。数値項目へ一旦MOVEしてから判定
+      *すれば右詰め0補完され、正しく数値かどうか判定できる
+        01  WS-COMMIT-INTERVAL-N PIC 9(7)  BINARY.
+        01  WS-COMMIT-QUOTIENT PIC 9(7)  BINARY.
+        01  WS-COMMIT-REMAINDER PIC 9(7) BINARY.
+      *プログラムの終了コード。正常は0、異常時は0以外をセットする
+        01  WS-PROGRAM-RC      PIC 9(4)  BINARY  VALUE ZERO.
+      *POST_CD_LOAD_LOGへ記録する終了SQLSTATE。COMMIT/RECONCILE-AND-
+      *SWAP-STAGEより後に実行される別のSQL文(後続のROLLBACK等)が
+      *SQLSTATEレジスタを上書きしてしまうため、実際に失敗した時点で
+      *ここへ退避しておき、最後にこちらをLOG-SQLSTATEへ転記する。
+      *SQLエラーを伴わない突き合わせ失敗(件数不一致・抜取り確認失敗)
+      *は実装者定義域の99xxxを使う
+        01  WS-FINAL-SQLSTATE  PIC X(05)  VALUE "00000".
+      *VALIDATE-ROWの判定結果(Y=正常、N=不良)
+        01  WS-VALID-ROW       PIC X(01).
+          88  VALID-ROW             VALUE "Y".
+          88  INVALID-ROW           VALUE "N".
+      *F1ADDRESSの文字化けチェック用(1文字2バイトの国別文字として走査する)
+        01  WS-ADDR-CHECK-N    PIC N(50).
+        01  WS-ADDR-CHECK-X  REDEFINES  WS-ADDR-CHECK-N.
+          02  WS-ADDR-CHAR         PIC X(02)  OCCURS 50 TIMES.
+        01  WS-ADDR-IDX        PIC 9(03)  BINARY.
+      *VALIDATE-ADDRESS-ENCODINGの判定結果(Y=正常、N=不正な文字を検出)
+        01  WS-ADDR-VALID      PIC X(01).
+          88  ADDR-VALID            VALUE "Y".
+          88  ADDR-INVALID          VALUE "N".
+      *ARCHIVE-ADDRESS-HISTORYの判定結果(Y=正常、N=POST_CD_HISTORYへの
+      *退避に失敗。失敗時はPOST_CDの上書きをせず不良データへ回す)
+        01  WS-ARCHIVE-OK      PIC X(01).
+          88  ARCHIVE-OK            VALUE "Y".
+          88  ARCHIVE-FAILED        VALUE "N".
+      *RECONCILE-AND-SWAP-STAGEでのPOST_CD入れ替え(DELETE/INSERT/
+      *DELETE)が全て成功したかどうか(Y=成功、N=途中で失敗)
+        01  WS-SWAP-OK         PIC X(01).
+          88  SWAP-OK               VALUE "Y".
+          88  SWAP-FAILED           VALUE "N".
+      *実行結果の集計(読み込み件数、不良件数。INSERT成功件数はCOUNT1を流用)
+      *WS-ROWS-READは自分の担当分(分割なしなら全件)の件数。
+      *WS-PHYSICAL-ROWS-READはF1を物理的に読んだ件数で、分割並行ロード
+      *時のチェックポイント再開位置合わせにはこちらを使う
+        01  WS-ROWS-READ       PIC 9(7)  BINARY  VALUE ZERO.
+        01  WS-PHYSICAL-ROWS-READ PIC 9(7)  BINARY  VALUE ZERO.
+        01  WS-ROWS-REJECTED   PIC 9(7)  BINARY  VALUE ZERO.
+      *登録モード(N=INSERTのみ、Y=UPDATEを試し、無ければINSERT)
+        01  WS-LOAD-MODE       PIC X(10).
+        01  WS-MERGE-MODE      PIC X(01)  VALUE "N".
+          88  MERGE-MODE            VALUE "Y".
+          88  INSERT-ONLY-MODE      VALUE "N".
+      *
         PROCEDURE DIVISION.
         MAIN SECTION.
-       *使用するテーブルとスキーマの関連付けを行う
+      *パラメータの取得(未設定、もしくは数値以外の場合は既定値のまま)
+            DISPLAY  "SYMFO_COMMIT_INTERVAL"  UPON  ENVIRONMENT-NAME.
+            ACCEPT    WS-COMMIT-INTERVAL      FROM  ENVIRONMENT-VALUE.
+            MOVE  WS-COMMIT-INTERVAL  TO  WS-COMMIT-INTERVAL-N.
+            IF  WS-COMMIT-INTERVAL-N  NOT  =  ZERO
+                MOVE  WS-COMMIT-INTERVAL-N  TO  COMMIT-INTERVAL
+            END-IF.
+
+      *入力ファイル名(未設定の場合はout.csvのまま)
+            DISPLAY  "SYMFO_INPUT_FILE"  UPON  ENVIRONMENT-NAME.
+            ACCEPT    WORK              FROM  ENVIRONMENT-VALUE.
+            IF  WORK  NOT  =  SPACES
+                MOVE  WORK  TO  WS-INPUT-FILE
+            END-IF.
+
+      *登録モード(UPSERTを指定した場合はUPDATE優先、未設定はINSERTのみ)
+            DISPLAY  "SYMFO_LOAD_MODE"  UPON  ENVIRONMENT-NAME.
+            ACCEPT    WS-LOAD-MODE     FROM  ENVIRONMENT-VALUE.
+            IF  WS-LOAD-MODE  =  "UPSERT"
+                SET  MERGE-MODE        TO  TRUE
+            ELSE
+                SET  INSERT-ONLY-MODE  TO  TRUE
+            END-IF.
+
+      *チェックポイントファイル名(未設定の場合はsymfo_inst.ckptのまま)
+            DISPLAY  "SYMFO_CHECKPOINT_FILE"  UPON  ENVIRONMENT-NAME.
+            ACCEPT    WORK                   FROM  ENVIRONMENT-VALUE.
+            IF  WORK  NOT  =  SPACES
+                MOVE  WORK  TO  WS-CHECKPOINT-FILE
+            END-IF.
+
+      *接続先データベースの別名(未設定の場合はSAMPLEのまま。UAT/DRへ
+      *向ける場合はSYMFO_DB_ALIASで差し替える)
+            MOVE  "SAMPLE"  TO  WS-DB-ALIAS.
+            DISPLAY  "SYMFO_DB_ALIAS"  UPON  ENVIRONMENT-NAME.
+            ACCEPT    WORK             FROM  ENVIRONMENT-VALUE.
+            IF  WORK  NOT  =  SPACES
+                MOVE  WORK  TO  WS-DB-ALIAS
+            END-IF.
+
+      *不良データ/ソート作業/ソート結果/重複データの各ファイル名
+      *(未設定の場合は既定値のまま。分割並行ロード時はジョブステップ
+      *ごとに別名を指定し、他のステップと衝突しないようにする)
+            DISPLAY  "SYMFO_REJECT_FILE"  UPON  ENVIRONMENT-NAME.
+            ACCEPT    WORK               FROM  ENVIRONMENT-VALUE.
+            IF  WORK  NOT  =  SPACES
+                MOVE  WORK  TO  WS-REJECT-FILE
+            END-IF.
+            DISPLAY  "SYMFO_SORT_WORK_FILE"  UPON  ENVIRONMENT-NAME.
+            ACCEPT    WORK                  FROM  ENVIRONMENT-VALUE.
+            IF  WORK  NOT  =  SPACES
+                MOVE  WORK  TO  WS-SORT-WORK-FILE
+            END-IF.
+            DISPLAY  "SYMFO_SORT_OUTPUT_FILE"  UPON  ENVIRONMENT-NAME.
+            ACCEPT    WORK                    FROM  ENVIRONMENT-VALUE.
+            IF  WORK  NOT  =  SPACES
+                MOVE  WORK  TO  WS-SORT-OUTPUT-FILE
+            END-IF.
+            DISPLAY  "SYMFO_DUP_REJECT_FILE"  UPON  ENVIRONMENT-NAME.
+            ACCEPT    WORK                   FROM  ENVIRONMENT-VALUE.
+            IF  WORK  NOT  =  SPACES
+                MOVE  WORK  TO  WS-DUP-REJECT-FILE
+            END-IF.
+
+      *分割並行ロードの対象郵便番号先頭桁(未設定なら従来どおり全件処理。
+      *全国分割ロード時は0~9を各ジョブステップへ1桁ずつ割り当てる)
+            DISPLAY  "SYMFO_PARTITION_DIGIT"  UPON  ENVIRONMENT-NAME.
+            ACCEPT    WORK                   FROM  ENVIRONMENT-VALUE.
+            IF  WORK  NOT  =  SPACES
+                MOVE  WORK(1:1)  TO  WS-PARTITION-DIGIT
+            END-IF.
+
+      *実行日時を取得しておく(POST_CD_LOAD_LOGへの記録用)
+            ACCEPT  LOG-RUN-DATE  FROM  DATE  YYYYMMDD.
+            ACCEPT  LOG-RUN-TIME  FROM  TIME.
+            MOVE    WS-INPUT-FILE  TO  LOG-SOURCE-FILE.
+            MOVE    SPACES         TO  WS-FIRST-ZIPCODE.
+
+      *前回実行のチェックポイントが残っていれば読込件数等を引き継ぐ
+            PERFORM LOAD-CHECKPOINT.
+
+      *本体のロードを始める前に、郵便番号の重複(住所不一致)を検出する
+            PERFORM DETECT-DUPLICATE-ZIPCODES.
+
+      *使用するテーブルとスキーマの関連付けを行う(SC_SAMPLEはプレコンパ
+      *イラが解決する静的なスキーマ指定のため実行時の値に差し替えられ
+      *ない。UAT/DR側もSC_SAMPLEという名前でスキーマを用意しておく運用
+      *前提とし、環境の切り替えはWS-DB-ALIASの接続先だけで行う)
             EXEC SQL DECLARE
                 POST_CD TABLE ON SC_SAMPLE
             END-EXEC.
-       
-       *    SAMPLEデータベースへ接続
-            EXEC SQL CONNECT TO 'SAMPLE' END-EXEC.
-       
-       *ファイルをオープンし、データを取得する
-            OPEN  INPUT  F1
+
+      *    データベースへ接続(既定はSAMPLE。SYMFO_DB_ALIASで差し替え可能)
+            EXEC SQL CONNECT TO :WS-DB-ALIAS END-EXEC.
+
+      *全件ロードを新規に始める場合は、前回の突き合わせ失敗等で残った
+      *POST_CD_STAGEの残骸を自分の担当分だけ消しておく。再開時は前回の
+      *続きを積み増すため消さない
+            IF  INSERT-ONLY-MODE  AND  FRESH-RUN
+                PERFORM CLEAR-STAGE-ROWS
+            END-IF.
+
+      *不良データファイルをオープンする(再開時は前回分を残すため追記する)
+            IF  RESUMED-RUN
+                OPEN  EXTEND  REJF
+            ELSE
+                OPEN  OUTPUT  REJF
+            END-IF.
+
+      *ファイルをオープンし、再開位置まで読み捨ててからデータを取得する
+            OPEN  INPUT  F1.
+            IF  RESUMED-RUN
+                PERFORM SKIP-TO-CHECKPOINT
+            END-IF.
             PERFORM  UNTIL  FST  NOT  =  "00"
                 READ  F1
                     END
                         CONTINUE
                     NOT END
-       *INSERT用の変数に待避
-                        MOVE F1ZIPCODE TO ZIPCODE
-                        MOVE F1ADDRESS TO ADDRESS_NAME
-       *INSERT文実行
-                        PERFORM INSERT-DATA
+      *物理的に読んだ行数は担当桁に関係なく数える(チェックポイント
+      *再開時の読み飛ばし位置合わせに使う)
+                        ADD  1  TO  WS-PHYSICAL-ROWS-READ
+      *分割並行ロード時は自分の担当桁(郵便番号の先頭1桁)以外の行を
+      *読み飛ばす。未設定時は全件を自分の担当として扱う(従来どおり)
+                        IF  WS-PARTITION-DIGIT  =  SPACES
+                            OR  F1ZIPCODE(1:1)  =  WS-PARTITION-DIGIT
+                            ADD  1  TO  WS-ROWS-READ
+      *INSERT用の変数に待避
+                            MOVE F1ZIPCODE   TO ZIPCODE
+                            MOVE F1ADDRESS   TO ADDRESS_NAME
+                            MOVE F1PREF-CODE TO PREF_CODE
+                            MOVE F1PREF-KANA TO PREF_KANA
+                            MOVE F1CITY-KANA TO CITY_KANA
+                            MOVE F1TOWN-KANA TO TOWN_KANA
+                            MOVE F1PREF-NAME TO PREF_NAME
+                            MOVE F1CITY-NAME TO CITY_NAME
+                            MOVE F1TOWN-NAME TO TOWN_NAME
+      *郵便番号、住所の形式チェック
+                            PERFORM VALIDATE-ROW
+                            IF  VALID-ROW
+      *INSERT文実行
+                                PERFORM INSERT-DATA
+                            ELSE
+                                MOVE ZIPCODE      TO REJF-ZIPCODE
+                                MOVE ADDRESS_NAME TO REJF-ADDRESS
+                                MOVE SPACES       TO REJF-SQLMSG
+                                WRITE REJF-R
+                                ADD  1  TO  WS-ROWS-REJECTED
+                            END-IF
+                        END-IF
                 END-READ
             END-PERFORM.
+      *FST="10"は正常な終端、それ以外はF1の読み取り異常として扱う
+      *正常終了時は次回の完走実行に備えてチェックポイントを消しておく
+            IF  FST  NOT  =  "10"
+                DISPLAY  "symfo_inst: F1 read error FST="  FST
+                    UPON  CONS
+                MOVE  16  TO  WS-PROGRAM-RC
+                MOVE  "99000"  TO  WS-FINAL-SQLSTATE
+            ELSE
+                IF  RESUME-INCOMPLETE
+                    MOVE  16  TO  WS-PROGRAM-RC
+                    MOVE  "99000"  TO  WS-FINAL-SQLSTATE
+                ELSE
+                    PERFORM CLEAR-CHECKPOINT
+                END-IF
+            END-IF.
             CLOSE  F1.
-       
-       *COMMITを実行し、データを確定させる
+
+      *COMMITを実行し、データを確定させる。ここまでにエラーが出ていな
+      *ければ、この時点のSQLSTATEを終了コードとして退避しておく
             EXEC SQL COMMIT WORK END-EXEC.
-       *SAMPLEデータベースとの接続を切る
-            EXEC SQL DISCONNECT 'SAMPLE' END-EXEC.
-            MOVE  0  TO  PROGRAM-STATUS.
+            IF  WS-PROGRAM-RC  =  ZERO
+                MOVE  SQLSTATE  TO  WS-FINAL-SQLSTATE
+            END-IF.
+
+      *全件ロード(INSERTのみモード)の場合はPOST_CD_STAGEとの突き合わせ
+      *を行ってからPOST_CDへ反映する。UPSERTは既存行を直接更新している
+      *ためステージングを経由しない
+            IF  INSERT-ONLY-MODE
+                PERFORM RECONCILE-AND-SWAP-STAGE
+            END-IF.
+
+      *読み込み、登録、不良件数の集計結果を表示する。全件ロードでは
+      *COUNT1はPOST_CD_STAGEへ積んだ件数(staged)であり、実際にPOST_CDへ
+      *反映できた件数(inserted)とは別物。突き合わせに失敗した場合は
+      *POST_CDには一切反映されていないのでinserted=0とし、symfo_job.sh
+      *がこの行から拾うROWS-APPLIEDが実態より多く見えないようにする
+            IF  INSERT-ONLY-MODE
+                IF  WS-PROGRAM-RC  =  ZERO
+                    DISPLAY  "symfo_inst: read="     WS-ROWS-READ
+                             " staged="              COUNT1
+                             " inserted="            WS-STAGE-COUNT
+                             " rejected="            WS-ROWS-REJECTED
+                        UPON  CONS
+                    MOVE  WS-STAGE-COUNT  TO  LOG-ROWS-APPLIED
+                ELSE
+                    DISPLAY  "symfo_inst: read="     WS-ROWS-READ
+                             " staged="              COUNT1
+                             " inserted="            ZERO
+                             " rejected="            WS-ROWS-REJECTED
+                        UPON  CONS
+                    MOVE  ZERO  TO  LOG-ROWS-APPLIED
+                END-IF
+            ELSE
+                DISPLAY  "symfo_inst: read="     WS-ROWS-READ
+                         " inserted="            COUNT1
+                         " rejected="            WS-ROWS-REJECTED
+                    UPON  CONS
+                MOVE  COUNT1  TO  LOG-ROWS-APPLIED
+            END-IF.
+
+      *POST_CD_LOAD_LOGへ今回の実行結果を1行記録する
+            MOVE  WS-ROWS-READ      TO  LOG-ROWS-READ.
+            MOVE  WS-ROWS-REJECTED  TO  LOG-ROWS-REJECTED.
+            MOVE  WS-FINAL-SQLSTATE TO  LOG-SQLSTATE.
+            EXEC SQL
+              INSERT INTO POST_CD_LOAD_LOG
+                (実行日,実行時刻,ソースファイル名,
+                 読込件数,登録件数,不良件数,終了SQLSTATE)
+                VALUES (:LOG-RUN-DATE,:LOG-RUN-TIME,:LOG-SOURCE-FILE,
+                 :LOG-ROWS-READ,:LOG-ROWS-APPLIED,:LOG-ROWS-REJECTED,
+                 :LOG-SQLSTATE)
+            END-EXEC.
+            IF  SQLSTATE  NOT  =  "00000"
+                DISPLAY  "symfo_inst: POST_CD_LOAD_LOG insert failed "
+                         SQLSTATE  " "  SQLMSG
+                    UPON  CONS
+            END-IF.
+            EXEC SQL COMMIT WORK END-EXEC.
+
+      *データベースとの接続を切る
+            EXEC SQL DISCONNECT :WS-DB-ALIAS END-EXEC.
+
+            CLOSE  REJF.
+
+            MOVE  WS-PROGRAM-RC  TO  PROGRAM-STATUS.
             EXIT PROGRAM.
-       
+
+        VALIDATE-ROW SECTION.
+      *郵便番号は7桁の数字、住所は空白でないことを確認する
+            MOVE  "Y"  TO  WS-VALID-ROW.
+            IF  F1ZIPCODE  NOT  NUMERIC
+                MOVE  "N"                TO  WS-VALID-ROW
+                MOVE  "invalid zipcode"  TO  REJF-REASON
+            END-IF.
+            IF  F1ADDRESS  =  SPACES
+                MOVE  "N"              TO  WS-VALID-ROW
+                MOVE  "blank address"  TO  REJF-REASON
+            END-IF.
+      *住所、市区町村名等の文字化け(不正な国別文字)チェック。F1ADDRESS
+      *だけでなく、実際に画面で使われるF1PREF-NAME/F1CITY-NAME/
+      *F1TOWN-NAME及びそれぞれのカナも同じKEN_ALL由来のフィードから
+      *来るため、いずれかで検出した時点でPOST_CDへ反映せず不良データ
+      *ファイルへ回す
+            MOVE  F1ADDRESS    TO  WS-ADDR-CHECK-N.
+            PERFORM VALIDATE-ADDRESS-ENCODING.
+            IF  ADDR-VALID
+                MOVE  F1PREF-KANA  TO  WS-ADDR-CHECK-N
+                PERFORM VALIDATE-ADDRESS-ENCODING
+            END-IF.
+            IF  ADDR-VALID
+                MOVE  F1CITY-KANA  TO  WS-ADDR-CHECK-N
+                PERFORM VALIDATE-ADDRESS-ENCODING
+            END-IF.
+            IF  ADDR-VALID
+                MOVE  F1TOWN-KANA  TO  WS-ADDR-CHECK-N
+                PERFORM VALIDATE-ADDRESS-ENCODING
+            END-IF.
+            IF  ADDR-VALID
+                MOVE  F1PREF-NAME  TO  WS-ADDR-CHECK-N
+                PERFORM VALIDATE-ADDRESS-ENCODING
+            END-IF.
+            IF  ADDR-VALID
+                MOVE  F1CITY-NAME  TO  WS-ADDR-CHECK-N
+                PERFORM VALIDATE-ADDRESS-ENCODING
+            END-IF.
+            IF  ADDR-VALID
+                MOVE  F1TOWN-NAME  TO  WS-ADDR-CHECK-N
+                PERFORM VALIDATE-ADDRESS-ENCODING
+            END-IF.
+            IF  ADDR-INVALID
+                MOVE  "N"                       TO  WS-VALID-ROW
+                MOVE  "invalid address encoding" TO  REJF-REASON
+            END-IF.
+        VALIDATE-ROW-END.
+            EXIT.
+
+        VALIDATE-ADDRESS-ENCODING SECTION.
+      *呼び出し元がWS-ADDR-CHECK-Nへ移送しておいた項目を2バイト単位の
+      *国別文字配列として走査し、文字化けの際に現れやすいUnicode置換
+      *文字(U+FFFD)やヌル文字が含まれていないかを確認する
+            MOVE  "Y"          TO  WS-ADDR-VALID.
+            PERFORM  VARYING  WS-ADDR-IDX  FROM  1  BY  1
+                    UNTIL  WS-ADDR-IDX  >  50
+                IF  WS-ADDR-CHAR(WS-ADDR-IDX)  =  X"FFFD"
+                    OR  WS-ADDR-CHAR(WS-ADDR-IDX)  =  X"0000"
+                    MOVE  "N"  TO  WS-ADDR-VALID
+                    MOVE  51   TO  WS-ADDR-IDX
+                END-IF
+            END-PERFORM.
+        VALIDATE-ADDRESS-ENCODING-END.
+            EXIT.
+
         INSERT-DATA SECTION.
-       *INSERT文を実行する
-       *:ZIPCODE,ADDRESS_NAMEはSQL文を実行する際、変数に置き換えられる
+      *登録モードに応じてUPDATE優先(UPSERT、POST_CDを直接更新)か
+      *全件ロード(POST_CD_STAGEへ先に積む)かを振り分ける
+            IF  MERGE-MODE
+                PERFORM UPDATE-EXISTING-ROW
+            ELSE
+                PERFORM INSERT-STAGE-ROW
+            END-IF.
+        INSERT-DATA-END.
+            EXIT.
+
+        UPDATE-EXISTING-ROW SECTION.
+      *既存の郵便番号であればUPDATE、無ければINSERTにまわす
+      *上書きする前に、住所が変わる場合は旧住所をPOST_CD_HISTORYへ退避
+      *しておく。退避に失敗した場合は履歴を失ったままPOST_CDを上書き
+      *しないよう、UPDATEは行わず不良データへ回す
+            PERFORM ARCHIVE-ADDRESS-HISTORY.
+            IF  ARCHIVE-FAILED
+                MOVE "history archive failed"  TO REJF-REASON
+                PERFORM WRITE-INSERT-REJECT
+            ELSE
+      *:ZIPCODE,ADDRESS_NAMEはSQL文を実行する際、変数に置き換えられる
+                EXEC SQL
+                  UPDATE POST_CD SET
+                      住所 = :ADDRESS_NAME,
+                      都道府県コード = :PREF_CODE,
+                      都道府県名 = :PREF_NAME,
+                      都道府県名カナ = :PREF_KANA,
+                      市区町村名 = :CITY_NAME,
+                      市区町村名カナ = :CITY_KANA,
+                      町域名 = :TOWN_NAME,
+                      町域名カナ = :TOWN_KANA
+                      WHERE 郵便番号 = :ZIPCODE
+                END-EXEC
+                IF SQLSTATE = "00000"
+                    PERFORM COMMIT-ON-INTERVAL
+                ELSE IF SQLSTATE = "02000"
+      *該当行なし(no data)はUPDATE対象が存在しないとみなしINSERTへ
+                    PERFORM INSERT-NEW-ROW
+                ELSE
+                    MOVE "UPDATE failed"  TO REJF-REASON
+                    PERFORM WRITE-INSERT-REJECT
+                END-IF
+            END-IF.
+        UPDATE-EXISTING-ROW-END.
+            EXIT.
+
+        ARCHIVE-ADDRESS-HISTORY SECTION.
+      *現在POST_CDにある住所を読み出し、これから書き込む住所と異なる
+      *場合だけPOST_CD_HISTORYへ(郵便番号,旧住所,変更日)を退避する。
+      *該当行が無い(02000)場合はUPDATE側でINSERT-NEW-ROWへ回るため
+      *ここでは何もしない。退避用のINSERTが失敗した場合は
+      *WS-ARCHIVE-OKをNにし、呼び出し元でPOST_CDの上書きを止める
+            MOVE  "Y"  TO  WS-ARCHIVE-OK.
             EXEC SQL
-              INSERT INTO POST_CD (郵便番号,住所) VALUES (:ZIPCODE,:ADDRESS_NAME)
+                SELECT 住所 INTO :WS-OLD-ADDRESS
+                    FROM POST_CD WHERE 郵便番号 = :ZIPCODE
             END-EXEC.
-        INSERT-DATA-END.
+            IF  SQLSTATE  =  "00000"
+                AND  WS-OLD-ADDRESS  NOT  =  ADDRESS_NAME
+                EXEC SQL
+                  INSERT INTO POST_CD_HISTORY
+                      (郵便番号,旧住所,変更日)
+                      VALUES (:ZIPCODE,:WS-OLD-ADDRESS,:LOG-RUN-DATE)
+                END-EXEC
+                IF  SQLSTATE  NOT  =  "00000"
+                    MOVE  "N"  TO  WS-ARCHIVE-OK
+                END-IF
+            END-IF.
+        ARCHIVE-ADDRESS-HISTORY-END.
+            EXIT.
+
+        INSERT-NEW-ROW SECTION.
+      *INSERT文を実行する
+      *:ZIPCODE,ADDRESS_NAMEはSQL文を実行する際、変数に置き換えられる
+            EXEC SQL
+              INSERT INTO POST_CD
+                  (郵便番号,住所,
+                   都道府県コード,都道府県名,
+                   都道府県名カナ,市区町村名,
+                   市区町村名カナ,町域名,町域名カナ)
+                  VALUES (:ZIPCODE,:ADDRESS_NAME,
+                   :PREF_CODE,:PREF_NAME,
+                   :PREF_KANA,:CITY_NAME,
+                   :CITY_KANA,:TOWN_NAME,:TOWN_KANA)
+            END-EXEC.
+      *SQLSTATEを判定し、成功以外は不良データファイルへ書き出して次行へ続行する
+            IF SQLSTATE NOT = "00000"
+                MOVE "INSERT failed"  TO REJF-REASON
+                PERFORM WRITE-INSERT-REJECT
+            ELSE
+                PERFORM COMMIT-ON-INTERVAL
+            END-IF.
+        INSERT-NEW-ROW-END.
+            EXIT.
+
+        INSERT-STAGE-ROW SECTION.
+      *全件ロード時はいきなりPOST_CDへ入れず、いったんPOST_CD_STAGEへ積む
+      *(本番テーブルはRECONCILE-AND-SWAP-STAGEでの件数照合後に入れ替える)
+            EXEC SQL
+              INSERT INTO POST_CD_STAGE
+                  (郵便番号,住所,
+                   都道府県コード,都道府県名,
+                   都道府県名カナ,市区町村名,
+                   市区町村名カナ,町域名,町域名カナ)
+                  VALUES (:ZIPCODE,:ADDRESS_NAME,
+                   :PREF_CODE,:PREF_NAME,
+                   :PREF_KANA,:CITY_NAME,
+                   :CITY_KANA,:TOWN_NAME,:TOWN_KANA)
+            END-EXEC.
+      *SQLSTATEを判定し、成功以外は不良データファイルへ書き出して次行へ続行する
+            IF SQLSTATE NOT = "00000"
+                MOVE "INSERT failed"  TO REJF-REASON
+                PERFORM WRITE-INSERT-REJECT
+            ELSE
+      *突き合わせの抜き取り確認用に、最初と最後に積んだ郵便番号を覚えておく
+                IF  WS-FIRST-ZIPCODE  =  SPACES
+                    MOVE  ZIPCODE  TO  WS-FIRST-ZIPCODE
+                END-IF
+                MOVE  ZIPCODE  TO  WS-LAST-ZIPCODE
+                PERFORM COMMIT-ON-INTERVAL
+            END-IF.
+        INSERT-STAGE-ROW-END.
+            EXIT.
+
+        RECONCILE-AND-SWAP-STAGE SECTION.
+      *POST_CD_STAGEの件数が読み込み結果(読み込み件数-不良件数)と一致し、
+      *かつ最初/最後に積んだ郵便番号が実際にステージへ入っていることを
+      *確認できた場合のみ、POST_CDを入れ替える。不一致の場合はPOST_CDに
+      *一切手を付けず、調査できるようステージの内容をそのまま残す。
+      *分割並行ロード時(WS-PARTITION-DIGIT設定時)は件数照合・入れ替え
+      *とも自分の担当桁(郵便番号の先頭1桁)の行だけを対象にする。
+      *POST_CD_STAGEに分割用の列は無いが、郵便番号の先頭1桁がそのまま
+      *担当範囲と一致するため、SUBSTRで他ジョブステップの行とは完全に
+      *棲み分けでき、各ジョブステップが自分の担当分だけをいつ入れ替えて
+      *も他の担当分を壊さない
+            COMPUTE  WS-EXPECTED-COUNT =
+                WS-ROWS-READ - WS-ROWS-REJECTED.
+            IF  WS-PARTITION-DIGIT  =  SPACES
+                EXEC SQL
+                    SELECT COUNT(*) INTO :WS-STAGE-COUNT
+                        FROM POST_CD_STAGE
+                END-EXEC
+            ELSE
+                EXEC SQL
+                    SELECT COUNT(*) INTO :WS-STAGE-COUNT
+                        FROM POST_CD_STAGE
+                        WHERE SUBSTR(郵便番号,1,1)
+                            = :WS-PARTITION-DIGIT
+                END-EXEC
+            END-IF.
+            IF  WS-STAGE-COUNT  NOT  =  WS-EXPECTED-COUNT
+                DISPLAY  "symfo_inst: stage reconciliation mismatch"
+                         " expected="  WS-EXPECTED-COUNT
+                         " staged="    WS-STAGE-COUNT
+                    UPON  CONS
+                MOVE  20  TO  WS-PROGRAM-RC
+                MOVE  "99001"  TO  WS-FINAL-SQLSTATE
+            ELSE
+                MOVE  ZERO  TO  WS-SPOT-COUNT
+                IF  WS-EXPECTED-COUNT  NOT  =  ZERO
+                    EXEC SQL
+                        SELECT COUNT(*) INTO :WS-SPOT-COUNT
+                            FROM POST_CD_STAGE
+                            WHERE 郵便番号 = :WS-FIRST-ZIPCODE
+                               OR 郵便番号 = :WS-LAST-ZIPCODE
+                    END-EXEC
+                END-IF
+                IF  (WS-EXPECTED-COUNT  NOT  =  ZERO)
+                    AND (WS-SPOT-COUNT  <  1)
+                    DISPLAY  "symfo_inst: stage spot-check failed"
+                        UPON  CONS
+                    MOVE  20  TO  WS-PROGRAM-RC
+                    MOVE  "99002"  TO  WS-FINAL-SQLSTATE
+                ELSE
+      *POST_CDの入れ替えはDELETE/INSERT/DELETEの3文続けて実行する。
+      *途中のどれかが失敗した場合(制約違反、ディスク満杯等)、以降の
+      *文は実行せずCOMMITもせずにROLLBACKし、突き合わせ失敗と同じく
+      *RC=20で終了する。ここをチェックしないと、INSERTが失敗しても
+      *DELETE済みのPOST_CDが空のままCOMMITされてしまう
+                    MOVE  "Y"  TO  WS-SWAP-OK
+                    IF  WS-PARTITION-DIGIT  =  SPACES
+                        EXEC SQL DELETE FROM POST_CD END-EXEC
+                        IF  SQLSTATE  NOT  =  "00000"
+                            MOVE  SQLSTATE  TO  WS-FINAL-SQLSTATE
+                            MOVE  "N"  TO  WS-SWAP-OK
+                        END-IF
+                        IF  SWAP-OK
+                            EXEC SQL
+                                INSERT INTO POST_CD
+                                    SELECT * FROM POST_CD_STAGE
+                            END-EXEC
+                            IF  SQLSTATE  NOT  =  "00000"
+                                MOVE  SQLSTATE  TO  WS-FINAL-SQLSTATE
+                                MOVE  "N"  TO  WS-SWAP-OK
+                            END-IF
+                        END-IF
+                        IF  SWAP-OK
+                            EXEC SQL DELETE FROM POST_CD_STAGE END-EXEC
+                            IF  SQLSTATE  NOT  =  "00000"
+                                MOVE  SQLSTATE  TO  WS-FINAL-SQLSTATE
+                                MOVE  "N"  TO  WS-SWAP-OK
+                            END-IF
+                        END-IF
+                    ELSE
+                        EXEC SQL
+                            DELETE FROM POST_CD
+                                WHERE SUBSTR(郵便番号,1,1)
+                                    = :WS-PARTITION-DIGIT
+                        END-EXEC
+                        IF  SQLSTATE  NOT  =  "00000"
+                            MOVE  SQLSTATE  TO  WS-FINAL-SQLSTATE
+                            MOVE  "N"  TO  WS-SWAP-OK
+                        END-IF
+                        IF  SWAP-OK
+                            EXEC SQL
+                                INSERT INTO POST_CD
+                                    SELECT * FROM POST_CD_STAGE
+                                    WHERE SUBSTR(郵便番号,1,1)
+                                        = :WS-PARTITION-DIGIT
+                            END-EXEC
+                            IF  SQLSTATE  NOT  =  "00000"
+                                MOVE  SQLSTATE  TO  WS-FINAL-SQLSTATE
+                                MOVE  "N"  TO  WS-SWAP-OK
+                            END-IF
+                        END-IF
+                        IF  SWAP-OK
+                            EXEC SQL
+                                DELETE FROM POST_CD_STAGE
+                                    WHERE SUBSTR(郵便番号,1,1)
+                                        = :WS-PARTITION-DIGIT
+                            END-EXEC
+                            IF  SQLSTATE  NOT  =  "00000"
+                                MOVE  SQLSTATE  TO  WS-FINAL-SQLSTATE
+                                MOVE  "N"  TO  WS-SWAP-OK
+                            END-IF
+                        END-IF
+                    END-IF
+                    IF  SWAP-OK
+                        EXEC SQL COMMIT WORK END-EXEC
+                        MOVE  SQLSTATE  TO  WS-FINAL-SQLSTATE
+                    ELSE
+                        DISPLAY  "symfo_inst: stage swap failed "
+                                 SQLSTATE  " "  SQLMSG
+                            UPON  CONS
+                        MOVE  20  TO  WS-PROGRAM-RC
+                        EXEC SQL ROLLBACK WORK END-EXEC
+                    END-IF
+                END-IF
+            END-IF.
+        RECONCILE-AND-SWAP-STAGE-END.
+            EXIT.
+
+        CLEAR-STAGE-ROWS SECTION.
+      *新規(再開ではない)全件ロードを始める前にPOST_CD_STAGEの残骸を
+      *消しておく。再開時は前回の続きを積み増すため消さない。
+      *RECONCILE-AND-SWAP-STAGEでの突き合わせ失敗後や、完走した全件
+      *ロードをもう一度やり直す場合、消さないままだと前回分の行が
+      *残ったまま新しい行を積むことになり、件数照合が永久に合わなく
+      *なる。分割並行ロード時は自分の担当桁の行だけを消し、他の
+      *ジョブステップがまだ積んでいる行には触れない
+            IF  WS-PARTITION-DIGIT  =  SPACES
+                EXEC SQL DELETE FROM POST_CD_STAGE END-EXEC
+            ELSE
+                EXEC SQL
+                    DELETE FROM POST_CD_STAGE
+                        WHERE SUBSTR(郵便番号,1,1)
+                            = :WS-PARTITION-DIGIT
+                END-EXEC
+            END-IF.
+            EXEC SQL COMMIT WORK END-EXEC.
+        CLEAR-STAGE-ROWS-END.
+            EXIT.
+
+        COMMIT-ON-INTERVAL SECTION.
+      *COMMIT-INTERVAL件ごとにCOMMITし、1トランザクションを短く保つ
+      *あわせてチェックポイントも更新し、ここまでの分の再実行を防ぐ
+            ADD  1  TO  COUNT1.
+            DIVIDE  COUNT1  BY  COMMIT-INTERVAL
+                GIVING     WS-COMMIT-QUOTIENT
+                REMAINDER  WS-COMMIT-REMAINDER.
+            IF  WS-COMMIT-REMAINDER  =  ZERO
+                EXEC SQL COMMIT WORK END-EXEC
+                PERFORM WRITE-CHECKPOINT
+            END-IF.
+        COMMIT-ON-INTERVAL-END.
+            EXIT.
+
+        DETECT-DUPLICATE-ZIPCODES SECTION.
+      *入力ファイルを郵便番号順に並べ替え、同一郵便番号で住所が食い違う
+      *行を重複データファイルへ書き出す。ロード本体は別途最初からF1を
+      *読み直すので、ここでの読み取りはロードの進捗には影響しない
+            SORT  SRTWK
+                ON  ASCENDING  KEY  SRT-ZIPCODE
+                USING  F1
+                GIVING  SRTO.
+            MOVE  SPACES  TO  WS-PREV-ZIPCODE.
+            MOVE  SPACES  TO  WS-PREV-ADDRESS.
+            MOVE  ZERO    TO  WS-DUP-COUNT.
+            OPEN  OUTPUT  DUPREJF.
+            OPEN  INPUT   SRTO.
+            PERFORM  UNTIL  SRTO-FST  NOT  =  "00"
+                READ  SRTO
+                    END
+                        CONTINUE
+                    NOT END
+                        IF  (SRTO-ZIPCODE  =  WS-PREV-ZIPCODE)
+                            AND (SRTO-ADDRESS  NOT  =  WS-PREV-ADDRESS)
+                            MOVE  SRTO-ZIPCODE    TO  DUP-ZIPCODE
+                            MOVE  WS-PREV-ADDRESS TO  DUP-ADDRESS-1
+                            MOVE  SRTO-ADDRESS    TO  DUP-ADDRESS-2
+                            WRITE  DUP-R
+                            ADD  1  TO  WS-DUP-COUNT
+                        END-IF
+                        MOVE  SRTO-ZIPCODE  TO  WS-PREV-ZIPCODE
+                        MOVE  SRTO-ADDRESS  TO  WS-PREV-ADDRESS
+                END-READ
+            END-PERFORM.
+            CLOSE  SRTO.
+            CLOSE  DUPREJF.
+            IF  WS-DUP-COUNT  NOT  =  ZERO
+                DISPLAY  "symfo_inst: "  WS-DUP-COUNT
+                         " duplicate zip code(s) with differing"
+                         " address, see duplicate.csv"
+                    UPON  CONS
+            END-IF.
+        DETECT-DUPLICATE-ZIPCODES-END.
+            EXIT.
+
+        LOAD-CHECKPOINT SECTION.
+      *チェックポイントファイルが存在し、かつ読込件数が0でなければ
+      *前回が中断した実行とみなして集計値を引き継ぐ。CLEAR-CHECKPOINTは
+      *完走後にCKPT-ROWS-READを0で書き戻すだけでファイル自体は残すため、
+      *ここで0かどうかを見ておかないと完走後の次回実行まで再開扱いに
+      *なってしまう(不良データファイルが追記オープンのままになる等)
+            SET  FRESH-RUN  TO  TRUE.
+            OPEN  INPUT  CKPT.
+            IF  CKPT-FST  =  "00"
+                READ  CKPT
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        IF  CKPT-ROWS-READ  NOT  =  ZERO
+                            MOVE  CKPT-ROWS-READ      TO  WS-ROWS-READ
+                            MOVE  CKPT-ROWS-APPLIED   TO  COUNT1
+                            MOVE  CKPT-ROWS-REJECTED
+                                TO  WS-ROWS-REJECTED
+                            MOVE  CKPT-PHYSICAL-ROWS-READ
+                                TO  WS-PHYSICAL-ROWS-READ
+                            MOVE  WS-PHYSICAL-ROWS-READ
+                                TO  WS-RESUME-ROWS
+                            MOVE  CKPT-FIRST-ZIPCODE
+                                TO  WS-FIRST-ZIPCODE
+                            MOVE  CKPT-LAST-ZIPCODE
+                                TO  WS-LAST-ZIPCODE
+                            SET   RESUMED-RUN         TO  TRUE
+                        END-IF
+                END-READ
+                CLOSE  CKPT
+            END-IF.
+        LOAD-CHECKPOINT-END.
+            EXIT.
+
+        SKIP-TO-CHECKPOINT SECTION.
+      *チェックポイントが残っている場合、そこまでの行をF1から読み捨てて
+      *再開位置を合わせる(件数はLOAD-CHECKPOINTで引き継ぎ済みなので
+      *ここでは数え直さない。WS-RESUME-ROWSは物理読み込み件数なので、
+      *分割並行ロードで担当桁以外の行が混ざっていても位置はずれない)
+            MOVE  ZERO  TO  WS-SKIP-COUNT.
+            PERFORM  UNTIL  (WS-SKIP-COUNT  >=  WS-RESUME-ROWS)
+                        OR  (FST  NOT  =  "00")
+                READ  F1
+                    END
+                        CONTINUE
+                    NOT END
+                        ADD  1  TO  WS-SKIP-COUNT
+                END-READ
+            END-PERFORM.
+      *読み飛ばしの途中でF1が尽きた場合、入力ファイルが前回実行時点
+      *より短くなっている(差し替え・切り詰め等)ため、再開すべき行を
+      *一行も読めないまま正常終了扱いにしてはいけない
+            IF  WS-SKIP-COUNT  <  WS-RESUME-ROWS
+                DISPLAY  "symfo_inst: checkpoint resume incomplete,"
+                         " F1 ended before the resume position"
+                         " (skipped="  WS-SKIP-COUNT
+                         " resume="    WS-RESUME-ROWS  ")"
+                    UPON  CONS
+                SET  RESUME-INCOMPLETE  TO  TRUE
+            END-IF.
+        SKIP-TO-CHECKPOINT-END.
+            EXIT.
+
+        WRITE-CHECKPOINT SECTION.
+      *直近のCOMMIT時点の集計値をチェックポイントファイルへ書き出す
+            MOVE  WS-ROWS-READ          TO  CKPT-ROWS-READ.
+            MOVE  COUNT1                TO  CKPT-ROWS-APPLIED.
+            MOVE  WS-ROWS-REJECTED      TO  CKPT-ROWS-REJECTED.
+            MOVE  WS-PHYSICAL-ROWS-READ TO  CKPT-PHYSICAL-ROWS-READ.
+            MOVE  WS-FIRST-ZIPCODE      TO  CKPT-FIRST-ZIPCODE.
+            MOVE  WS-LAST-ZIPCODE       TO  CKPT-LAST-ZIPCODE.
+            OPEN  OUTPUT  CKPT.
+            WRITE  CKPT-R.
+            CLOSE  CKPT.
+        WRITE-CHECKPOINT-END.
+            EXIT.
+
+        CLEAR-CHECKPOINT SECTION.
+      *完走した実行の後始末。次回が再開扱いにならないようゼロ化する
+      *(CKPT-ROWS-READが0に戻ることで、LOAD-CHECKPOINTは次回を再開では
+      *なく新規実行として扱う)
+            MOVE  ZERO  TO  CKPT-ROWS-READ.
+            MOVE  ZERO  TO  CKPT-ROWS-APPLIED.
+            MOVE  ZERO  TO  CKPT-ROWS-REJECTED.
+            MOVE  ZERO  TO  CKPT-PHYSICAL-ROWS-READ.
+            MOVE  SPACES  TO  CKPT-FIRST-ZIPCODE.
+            MOVE  SPACES  TO  CKPT-LAST-ZIPCODE.
+            OPEN  OUTPUT  CKPT.
+            WRITE  CKPT-R.
+            CLOSE  CKPT.
+        CLEAR-CHECKPOINT-END.
+            EXIT.
+
+        WRITE-INSERT-REJECT SECTION.
+      *INSERT/UPDATE失敗時の不良データファイル出力共通処理
+      *REJF-REASONは呼び出し元で設定済みの前提
+            MOVE ZIPCODE      TO REJF-ZIPCODE
+            MOVE ADDRESS_NAME TO REJF-ADDRESS
+            MOVE SQLMSG       TO REJF-SQLMSG
+            WRITE REJF-R
+            ADD  1  TO  WS-ROWS-REJECTED.
+        WRITE-INSERT-REJECT-END.
             EXIT.
-       
+
         END PROGRAM symfo_inst.
-       
\ No newline at end of file
