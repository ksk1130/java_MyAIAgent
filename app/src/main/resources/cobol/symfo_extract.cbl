@@ -0,0 +1,137 @@
+      *>symfo_extract
+      * POST_CDの内容を郵便番号順にカーソルで読み出し、symfo_instが
+      * 読み込むのと同じF1R様式の固定長ファイルへ書き出す抽出プログラム
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.   symfo_extract.
+        ENVIRONMENT    DIVISION.
+        CONFIGURATION  SECTION.
+      *画面からの入力受け付け宣言
+          SPECIAL-NAMES.
+            CONSOLE IS CONS.
+        INPUT-OUTPUT   SECTION.
+        FILE-CONTROL.
+      *書き出す抽出ファイルの指定(既定はextract.csv。SYMFO_OUTPUT_FILE
+      *で差し替え可能)
+            SELECT  OUTF  ASSIGN  TO  WS-OUTPUT-FILE
+                STATUS  OUTF-FST.
+        DATA DIVISION.
+        FILE SECTION.
+      *出力ファイルのレコード定義(symfo_instと共通のF1R様式)
+        FD  OUTF.
+            COPY F1REC.
+        WORKING-STORAGE SECTION.
+      *ファイルのステータス変数
+        01  OUTF-FST               PIC X(02).
+      *書き出すファイル名(既定はextract.csv。SYMFO_OUTPUT_FILEで差し替え可能)
+        01  WS-OUTPUT-FILE         PIC X(100)  VALUE "extract.csv".
+        01  WORK                   PIC X(100).
+      *ホスト変数はsymfo_instと共通のものを使う
+            COPY HOST_VARS.
+      *書き出した件数
+        01  WS-ROWS-WRITTEN        PIC 9(7)  BINARY  VALUE ZERO.
+      *FETCHループの終了判定(Y=カーソル終端またはエラーで終了)
+        01  WS-FETCH-DONE          PIC X(01)  VALUE "N".
+          88  FETCH-DONE                VALUE "Y".
+      *プログラムの終了コード。正常は0、異常時は0以外をセットする
+        01  WS-PROGRAM-RC          PIC 9(4)  BINARY  VALUE ZERO.
+      *
+        PROCEDURE DIVISION.
+        MAIN SECTION.
+      *出力ファイル名(未設定の場合はextract.csvのまま)
+            DISPLAY  "SYMFO_OUTPUT_FILE"  UPON  ENVIRONMENT-NAME.
+            ACCEPT    WORK               FROM  ENVIRONMENT-VALUE.
+            IF  WORK  NOT  =  SPACES
+                MOVE  WORK  TO  WS-OUTPUT-FILE
+            END-IF.
+
+      *接続先データベースの別名(未設定の場合はSAMPLEのまま。UAT/DRへ
+      *向ける場合はSYMFO_DB_ALIASで差し替える)
+            MOVE  "SAMPLE"  TO  WS-DB-ALIAS.
+            DISPLAY  "SYMFO_DB_ALIAS"  UPON  ENVIRONMENT-NAME.
+            ACCEPT    WORK             FROM  ENVIRONMENT-VALUE.
+            IF  WORK  NOT  =  SPACES
+                MOVE  WORK  TO  WS-DB-ALIAS
+            END-IF.
+
+      *使用するテーブルとスキーマの関連付けを行う(SC_SAMPLEはプリコンパイル
+      *時に解決される名前のため実行時パラメータでは差し替えられない。
+      *UAT/DR環境も同名のSC_SAMPLEスキーマを公開している前提とし、
+      *差し替えは接続先データベースの別名(WS-DB-ALIAS)のみで行う)
+            EXEC SQL DECLARE
+                POST_CD TABLE ON SC_SAMPLE
+            END-EXEC.
+
+      *    接続先データベースへ接続
+            EXEC SQL CONNECT TO :WS-DB-ALIAS END-EXEC.
+
+      *郵便番号順にPOST_CDを読み出すカーソルを用意する
+            EXEC SQL
+                DECLARE POST_CD_CUR CURSOR FOR
+                    SELECT 郵便番号,住所,
+                           都道府県コード,都道府県名,
+                           都道府県名カナ,市区町村名,
+                           市区町村名カナ,
+                           町域名,町域名カナ
+                        FROM POST_CD
+                        ORDER BY 郵便番号
+            END-EXEC.
+            EXEC SQL OPEN POST_CD_CUR END-EXEC.
+
+            OPEN  OUTPUT  OUTF.
+
+      *カーソルが尽きるまで1行ずつFETCHし、F1R様式で書き出す
+            PERFORM  UNTIL  FETCH-DONE
+                EXEC SQL
+                    FETCH POST_CD_CUR INTO
+                        :ZIPCODE,:ADDRESS_NAME,
+                        :PREF_CODE,:PREF_NAME,
+                        :PREF_KANA,:CITY_NAME,
+                        :CITY_KANA,:TOWN_NAME,:TOWN_KANA
+                END-EXEC
+                IF  SQLSTATE  =  "00000"
+                    PERFORM WRITE-EXTRACT-ROW
+                ELSE IF  SQLSTATE  =  "02000"
+                    SET  FETCH-DONE  TO  TRUE
+                ELSE
+                    DISPLAY  "symfo_extract: FETCH error "
+                             SQLSTATE  " "  SQLMSG
+                        UPON  CONS
+                    MOVE  16  TO  WS-PROGRAM-RC
+                    SET  FETCH-DONE  TO  TRUE
+                END-IF
+            END-PERFORM.
+
+            EXEC SQL CLOSE POST_CD_CUR END-EXEC.
+
+            CLOSE  OUTF.
+
+      *書き出した件数を表示する
+            DISPLAY  "symfo_extract: written="  WS-ROWS-WRITTEN
+                UPON  CONS.
+
+      *接続先データベースとの接続を切る
+            EXEC SQL DISCONNECT :WS-DB-ALIAS END-EXEC.
+
+            MOVE  WS-PROGRAM-RC  TO  PROGRAM-STATUS.
+            EXIT PROGRAM.
+
+        WRITE-EXTRACT-ROW SECTION.
+      *ホスト変数に入ったPOST_CDの1行をF1R様式のレコードへ組み立てる
+            MOVE  SPACES       TO  F1PAD1.
+            MOVE  ZIPCODE      TO  F1ZIPCODE.
+            MOVE  SPACES       TO  F1PAD2.
+            MOVE  ADDRESS_NAME TO  F1ADDRESS.
+            MOVE  SPACES       TO  F1PAD3.
+            MOVE  PREF_CODE    TO  F1PREF-CODE.
+            MOVE  PREF_KANA    TO  F1PREF-KANA.
+            MOVE  CITY_KANA    TO  F1CITY-KANA.
+            MOVE  TOWN_KANA    TO  F1TOWN-KANA.
+            MOVE  PREF_NAME    TO  F1PREF-NAME.
+            MOVE  CITY_NAME    TO  F1CITY-NAME.
+            MOVE  TOWN_NAME    TO  F1TOWN-NAME.
+            WRITE  F1R.
+            ADD  1  TO  WS-ROWS-WRITTEN.
+        WRITE-EXTRACT-ROW-END.
+            EXIT.
+
+        END PROGRAM symfo_extract.
